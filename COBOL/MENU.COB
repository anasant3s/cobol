@@ -0,0 +1,85 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MENU.
+000030 AUTHOR.        DATA PROCESSING - BATCH SUPPORT GROUP.
+000040 INSTALLATION.  DL100 APPLICATIONS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090* DATE       INIT  DESCRIPTION                                  *
+000100* 08/09/2026 DPS   ORIGINAL PROGRAM. MENU-DRIVEN FRONT END FOR  *
+000110*                  THE DL100 APPLICATIONS. CALLS CALC AS A      *
+000120*                  SUBPROGRAM SO THE OPERATOR CAN RUN SEVERAL    *
+000130*                  CALCULATOR SESSIONS WITHOUT RESTARTING THE   *
+000140*                  PROGRAM, AND CAN GROW TO OFFER OTHER DL100   *
+000150*                  OPERATIONS AS THEY ARE ADDED.                *
+000160* 08/09/2026 DPS   NOW REMEMBERS WHETHER CALC HAS ALREADY BEEN  *
+000170*                  CALLED THIS RUN. THE FIRST CALCULATOR SESSION*
+000180*                  CALLS THE CALC ENTRY POINT; EVERY LATER ONE  *
+000190*                  CALLS CALC-CONT INSTEAD, SO CALC KNOWS TO    *
+000200*                  EXTEND ITS PRINTED REPORT RATHER THAN START  *
+000210*                  A NEW ONE.                                   *
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 01  DL100-OPTION             PIC X(01).
+000280 01  DL100-SWITCHES.
+000290     05  DL100-OPTION-SW      PIC X(01)   VALUE 'N'.
+000300         88  DL100-OPTION-VALID           VALUE 'S'.
+000310     05  DL100-EXIT-SW        PIC X(01)   VALUE 'N'.
+000320         88  DL100-EXIT-CHOSEN            VALUE 'S'.
+000330     05  DL100-CALC-CALLED-SW PIC X(01)   VALUE 'N'.
+000340         88  DL100-CALC-CALLED            VALUE 'S'.
+000350 PROCEDURE DIVISION.
+000360 0000-MAINLINE.
+000370     PERFORM 0100-PROCESS-OPTION THRU 0100-EXIT
+000380         UNTIL DL100-EXIT-CHOSEN.
+000390     DISPLAY "ENCERRANDO O MENU DL100. ATE LOGO.".
+000400     STOP RUN.
+000410*****************************************************************
+000420* 0100-PROCESS-OPTION - GET A VALID MENU CHOICE AND CARRY IT    *
+000430*                       OUT. OPTION 1 CALLS THE CALCULATOR AS A *
+000440*                       SUBPROGRAM AND RETURNS HERE WHEN THE    *
+000450*                       OPERATOR ENDS THAT SESSION.             *
+000460*****************************************************************
+000470 0100-PROCESS-OPTION.
+000480     MOVE 'N' TO DL100-OPTION-SW.
+000490     PERFORM 1000-GET-OPTION THRU 1000-EXIT
+000500         UNTIL DL100-OPTION-VALID.
+000510     EVALUATE DL100-OPTION
+000520         WHEN '1'
+000530             IF DL100-CALC-CALLED
+000540                 CALL "CALC-CONT"
+000550             ELSE
+000560                 CALL "CALC"
+000570                 MOVE 'S' TO DL100-CALC-CALLED-SW
+000580             END-IF
+000590         WHEN '2'
+000600             MOVE 'S' TO DL100-EXIT-SW
+000610     END-EVALUATE.
+000620 0100-EXIT.
+000630     EXIT.
+000640*****************************************************************
+000650* 1000-GET-OPTION - DISPLAY THE MENU AND KEEP ASKING UNTIL THE  *
+000660*                   OPERATOR ENTERS A VALID CHOICE              *
+000670*****************************************************************
+000680 1000-GET-OPTION.
+000690     DISPLAY " ".
+000700     DISPLAY "==================================================".
+000710     DISPLAY "  DL100 APPLICATIONS - MENU PRINCIPAL".
+000720     DISPLAY "==================================================".
+000730     DISPLAY "  1 - CALCULADORA (+ - * /)".
+000740     DISPLAY "  2 - SAIR".
+000750     DISPLAY "==================================================".
+000760     DISPLAY "ESCOLHA UMA OPCAO: ".
+000770     ACCEPT DL100-OPTION.
+000780     MOVE 'N' TO DL100-OPTION-SW.
+000790     IF DL100-OPTION = '1' OR DL100-OPTION = '2'
+000800         MOVE 'S' TO DL100-OPTION-SW
+000810     ELSE
+000820         DISPLAY "ERRO: OPCAO INVALIDA. DIGITE 1 OU 2."
+000830     END-IF.
+000840 1000-EXIT.
+000850     EXIT.
