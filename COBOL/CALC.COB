@@ -1,32 +1,387 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALC.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(10).
-           01 NUM2 PIC 9(10).
-           01 RES PIC 9(10) V9(2).
-           01 OPCAO PIC X.
-       PROCEDURE DIVISION.
-           DISPLAY "ESCOLHA A OPERACAO: + - * /".
-           ACCEPT OPCAO.
-           DISPLAY "DIGITE O PRIMEIRO NUMERO: ".
-           ACCEPT NUM1.
-           DISPLAY "DIGITE O SEGUNDO NUMERO: ".
-           ACCEPT NUM2.
-           EVALUATE OPCAO
-               WHEN  '+'
-                  COMPUTER RES = NUM1 + NUM2
-               WHEN '-'
-                   COMPUTER RES = NUM1 - NUM2
-               WHEN '*'
-                   COMPUTER RES = NUM1 * NUM2
-               WHEN '/'
-                   COMPUTER RES = NUM1 / NUM2
-               WHEN OTHER 
-                  CONTINUE
-           END-EVALUATE.
-
-           DISPLAY " O RESULTADO: " RES.
-           STOP RUN.
-           
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALC IS INITIAL PROGRAM.
+000030 AUTHOR.        DATA PROCESSING - BATCH SUPPORT GROUP.
+000040 INSTALLATION.  DL100 APPLICATIONS.
+000050 DATE-WRITTEN.  01/04/2019.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090* DATE       INIT  DESCRIPTION                                  *
+000100* 01/04/2019 JLM   ORIGINAL PROGRAM.                            *
+000110* 08/09/2026 DPS   CORRECTED COMPUTE VERB TYPO. ADDED A GUARD   *
+000120*                  AHEAD OF THE EVALUATE SO A ZERO DIVISOR ON   *
+000130*                  OPCAO '/' IS REJECTED INSTEAD OF ABENDING.   *
+000140* 08/09/2026 DPS   MADE NUM1/NUM2/RES SIGNED SO A '-' RESULT    *
+000150*                  THAT GOES BELOW ZERO PRINTS CORRECTLY.       *
+000160* 08/09/2026 DPS   ADDED AN AUDIT TRAIL FILE - EVERY CALCULATION*
+000170*                  PERFORMED IS APPENDED TO IT WITH A TIMESTAMP *
+000180*                  SO THE RUN CAN BE RECONCILED LATER.          *
+000190* 08/09/2026 DPS   AN INVALID OPCAO NOW RE-PROMPTS THE OPERATOR *
+000200*                  INSTEAD OF FALLING THROUGH TO DISPLAY A      *
+000210*                  STALE RESULT.                                *
+000220* 08/09/2026 DPS   NUM1 AND NUM2 ARE NOW CHECKED FOR VALID      *
+000230*                  NUMERIC CONTENT AND RE-PROMPTED ON ENTRY, SO *
+000240*                  A MISKEYED VALUE IS CAUGHT BEFORE THE        *
+000250*                  COMPUTE INSTEAD OF SILENTLY BECOMING ZERO.   *
+000260* 08/09/2026 DPS   THE OPERATOR MAY NOW RUN SEVERAL CALCULATIONS*
+000270*                  IN ONE SESSION. EACH RESULT IS ADDED TO A    *
+000280*                  RUNNING TOTAL THAT IS DISPLAYED WHEN THE     *
+000290*                  OPERATOR IS DONE.                            *
+000300* 08/09/2026 DPS   ADDED A PRINTED REPORT WITH A TITLE LINE AND *
+000310*                  RUN DATE. EACH RESULT AND THE SESSION TOTAL  *
+000320*                  ARE NOW EDITED WITH A CURRENCY PICTURE AND   *
+000330*                  ROUTED TO THE REPORT FILE ALONGSIDE THE      *
+000340*                  OPERATOR'S ON-SCREEN DISPLAY.                *
+000350* 08/09/2026 DPS   NOW CALLABLE FROM THE DL100 MENU (PROGRAM    *
+000360*                  MENU). MARKED AS AN INITIAL PROGRAM SO EACH  *
+000370*                  CALL STARTS WITH FRESH WORKING-STORAGE, AND  *
+000380*                  STOP RUN CHANGED TO GOBACK SO CONTROL RETURNS*
+000390*                  TO THE CALLER INSTEAD OF ENDING THE SESSION. *
+000400* 08/09/2026 DPS   ADDED A SECOND ENTRY POINT, CALC-CONT, FOR   *
+000410*                  MENU TO CALL WHEN THIS IS NOT THE FIRST      *
+000420*                  CALCULATOR SESSION OF THE RUN. FILE STATUS   *
+000430*                  ON OPEN EXTEND COULD NOT TELL A MENU-DRIVEN  *
+000440*                  SECOND SESSION APART FROM AN ORDINARY        *
+000450*                  STANDALONE RERUN ON A LATER DAY - BOTH SEE A *
+000460*                  CALCPRT THAT ALREADY EXISTS. WHICH ENTRY     *
+000470*                  POINT MENU CALLS IS NOW THE SIGNAL: THE      *
+000480*                  PRIMARY ENTRY ALWAYS WRITES A FRESH TITLE    *
+000490*                  AND RUN-DATE HEADING, CALC-CONT ALWAYS       *
+000500*                  EXTENDS AND WRITES A CONTINUATION MARKER.    *
+000510* 08/09/2026 DPS   DL100-RPT-DETAIL AND DL100-RPT-TOTAL-LINE    *
+000520*                  MOVED TO A NEW SHARED COPYBOOK, DL100PR,     *
+000530*                  SINCE CALCBAT CARRIES THE IDENTICAL LAYOUTS -*
+000540*                  ONLY THE TOTAL LINE'S CAPTION TEXT DIFFERS,  *
+000550*                  SO THAT FIELD IS NOW A PLAIN PIC X MOVED AT  *
+000560*                  RUN TIME INSTEAD OF BUILT WITH A VALUE       *
+000570*                  CLAUSE. BOTH LINES ALSO PICKED UP ONE MORE   *
+000580*                  BYTE OF TRAILING FILLER, HAVING BEEN ONE     *
+000590*                  BYTE SHORT OF THE 84-BYTE PRINT RECORD.      *
+000600*****************************************************************
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT DL100-AUDIT-FILE ASSIGN TO CALCAUD
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS  IS DL100-AUDIT-STATUS.
+000670     SELECT DL100-PRINT-FILE ASSIGN TO CALCPRT
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS  IS DL100-PRINT-STATUS.
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  DL100-AUDIT-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740 COPY DL100AR.
+000750 FD  DL100-PRINT-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770 01  DL100-PRINT-REC              PIC X(84).
+000780 WORKING-STORAGE SECTION.
+000790 01  DL100-RPT-HDR1.
+000800     05  FILLER                   PIC X(20) VALUE SPACES.
+000810     05  FILLER                   PIC X(30)
+000820             VALUE "CALC - RELATORIO DE CALCULOS".
+000830     05  FILLER                   PIC X(34) VALUE SPACES.
+000840 01  DL100-RPT-HDR2.
+000850     05  FILLER                   PIC X(20) VALUE SPACES.
+000860     05  FILLER                   PIC X(18)
+000870             VALUE "DATA DA EXECUCAO: ".
+000880     05  DL100-RPT-RUNDATE        PIC X(10).
+000890     05  FILLER                   PIC X(36) VALUE SPACES.
+000900 COPY DL100PR.
+000910 01  DL100-RPT-RESTART-LINE.
+000920     05  FILLER                   PIC X(20) VALUE SPACES.
+000930     05  FILLER                   PIC X(34)
+000940             VALUE "** REINICIO DA SESSAO EM: ".
+000950     05  DL100-RPT-RESTART-DATE   PIC X(10).
+000960     05  FILLER                   PIC X(20) VALUE SPACES.
+000970 01  NUM1                     PIC S9(10).
+000980 01  NUM2                     PIC S9(10).
+000990 01  RES                      PIC S9(10)V9(02).
+001000 01  DL100-DISP-RES           PIC -(10)9.99.
+001010 01  OPCAO                    PIC X(01).
+001020 01  DL100-NUM-EDIT           PIC X(11).
+001030 01  DL100-NUM-PROMPT         PIC X(30).
+001040 01  DL100-NUM-BADPOS         PIC S9(04) COMP.
+001050 01  DL100-NUM-DECPOS         PIC S9(04) COMP.
+001060 01  DL100-NUM-CHECK          PIC S9(10).
+001070 01  DL100-AUDIT-STATUS       PIC X(02).
+001080 01  DL100-PRINT-STATUS       PIC X(02).
+001090 01  DL100-CONTINUE           PIC X(01).
+001100 01  DL100-GRAND-TOTAL        PIC S9(12)V9(02) VALUE ZERO.
+001110 01  DL100-DISP-TOTAL         PIC -(12)9.99.
+001120 01  DL100-RUN-DATE           PIC 9(08).
+001130 01  DL100-RUN-DATE-ED.
+001140     05  DL100-RUN-DATE-MM    PIC X(02).
+001150     05  FILLER               PIC X(01) VALUE "/".
+001160     05  DL100-RUN-DATE-DD    PIC X(02).
+001170     05  FILLER               PIC X(01) VALUE "/".
+001180     05  DL100-RUN-DATE-YYYY  PIC X(04).
+001190 01  DL100-SWITCHES.
+001200     05  DL100-DIV-ERR-SW     PIC X(01)   VALUE 'N'.
+001210         88  DL100-DIV-ERR                VALUE 'S'.
+001220     05  DL100-OPCAO-SW       PIC X(01)   VALUE 'N'.
+001230         88  DL100-OPCAO-VALID            VALUE 'S'.
+001240     05  DL100-NUM-SW         PIC X(01)   VALUE 'N'.
+001250         88  DL100-NUM-VALID              VALUE 'S'.
+001260     05  DL100-CONTINUE-SW    PIC X(01)   VALUE 'S'.
+001270         88  DL100-MORE-CALCS             VALUE 'S'.
+001280     05  DL100-FRESH-SW       PIC X(01)   VALUE 'N'.
+001290         88  DL100-FRESH-RUN               VALUE 'S'.
+001300 PROCEDURE DIVISION.
+001310*****************************************************************
+001320* 0000-MAINLINE - THE ENTRY POINT USED WHEN CALC IS RUN STANDALONE*
+001330*                 OR IS THE FIRST CALCULATOR SESSION CALLED BY   *
+001340*                 MENU IN THIS RUN UNIT. SETS THE FRESH-RUN      *
+001350*                 SWITCH ON BEFORE RUNNING THE SHARED SESSION    *
+001360*                 LOGIC SO 1200-OPEN-PRINT WRITES THE USUAL      *
+001370*                 TITLE AND RUN-DATE HEADING.                    *
+001380*****************************************************************
+001390 0000-MAINLINE.
+001400     MOVE 'S' TO DL100-FRESH-SW.
+001410     PERFORM 0010-RUN-SESSION THRU 0010-EXIT.
+001420     GOBACK.
+001430*****************************************************************
+001440* CALC-CONT - THE ENTRY POINT MENU CALLS FOR THE SECOND AND      *
+001450*             LATER CALCULATOR SESSIONS IN ONE RUN. SETS THE     *
+001460*             FRESH-RUN SWITCH OFF SO 1200-OPEN-PRINT EXTENDS    *
+001470*             THE EXISTING CALCPRT AND WRITES A CONTINUATION     *
+001480*             MARKER INSTEAD OF A NEW TITLE AND HEADING.         *
+001490*****************************************************************
+001500 ENTRY "CALC-CONT".
+001510     MOVE 'N' TO DL100-FRESH-SW.
+001520     PERFORM 0010-RUN-SESSION THRU 0010-EXIT.
+001530     GOBACK.
+001540*****************************************************************
+001550* 0010-RUN-SESSION - THE BODY SHARED BY BOTH ENTRY POINTS: OPEN  *
+001560*                    THE FILES, RUN CALCULATIONS UNTIL THE       *
+001570*                    OPERATOR IS DONE, PRINT THE SESSION TOTAL   *
+001580*                    AND CLOSE DOWN.                             *
+001590*****************************************************************
+001600 0010-RUN-SESSION.
+001610     PERFORM 1000-OPEN-AUDIT THRU 1000-EXIT.
+001620     PERFORM 1200-OPEN-PRINT THRU 1200-EXIT.
+001630     PERFORM 0100-PROCESS-CALCULATION THRU 0100-EXIT
+001640         UNTIL NOT DL100-MORE-CALCS.
+001650     MOVE DL100-GRAND-TOTAL TO DL100-DISP-TOTAL.
+001660     DISPLAY " TOTAL ACUMULADO DA SESSAO: " DL100-DISP-TOTAL.
+001670     MOVE SPACES TO DL100-RPT-TOTAL-LINE.
+001680     MOVE "TOTAL ACUMULADO DA SESSAO: " TO DL100-RPT-CAPTION.
+001690     MOVE DL100-GRAND-TOTAL TO DL100-RPT-TOTAL.
+001700     WRITE DL100-PRINT-REC FROM DL100-RPT-TOTAL-LINE.
+001710     CLOSE DL100-AUDIT-FILE
+001720           DL100-PRINT-FILE.
+001730 0010-EXIT.
+001740     EXIT.
+001750*****************************************************************
+001760* 0100-PROCESS-CALCULATION - RUN ONE CALCULATION: GET THE       *
+001770*                            OPERATION AND OPERANDS, COMPUTE    *
+001780*                            AND DISPLAY THE RESULT, ADD IT TO  *
+001790*                            THE RUNNING TOTAL, AND ASK THE     *
+001800*                            OPERATOR WHETHER TO CONTINUE.      *
+001810*****************************************************************
+001820 0100-PROCESS-CALCULATION.
+001830     MOVE 'N' TO DL100-OPCAO-SW.
+001840     PERFORM 2000-GET-OPCAO  THRU 2000-EXIT
+001850         UNTIL DL100-OPCAO-VALID.
+001860     MOVE "DIGITE O PRIMEIRO NUMERO: " TO DL100-NUM-PROMPT.
+001870     MOVE 'N' TO DL100-NUM-SW.
+001880     PERFORM 3000-GET-NUMBER THRU 3000-EXIT
+001890         UNTIL DL100-NUM-VALID.
+001900     MOVE DL100-NUM-EDIT TO NUM1.
+001910     MOVE "DIGITE O SEGUNDO NUMERO: "  TO DL100-NUM-PROMPT.
+001920     MOVE 'N' TO DL100-NUM-SW.
+001930     PERFORM 3000-GET-NUMBER THRU 3000-EXIT
+001940         UNTIL DL100-NUM-VALID.
+001950     MOVE DL100-NUM-EDIT TO NUM2.
+001960     PERFORM 4000-VALIDATE-DIVISOR THRU 4000-EXIT.
+001970     IF NOT DL100-DIV-ERR
+001980         PERFORM 5000-CALCULATE THRU 5000-EXIT
+001990         ADD RES TO DL100-GRAND-TOTAL
+002000         MOVE RES TO DL100-DISP-RES
+002010         DISPLAY " O RESULTADO: " DL100-DISP-RES
+002020         PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT
+002030         PERFORM 6500-WRITE-DETAIL THRU 6500-EXIT
+002040     END-IF.
+002050     PERFORM 7000-GET-CONTINUE THRU 7000-EXIT.
+002060 0100-EXIT.
+002070     EXIT.
+002080*****************************************************************
+002090* 1000-OPEN-AUDIT - OPEN THE AUDIT TRAIL FOR APPEND. THE FIRST   *
+002100*                   TIME THE FILE DOES NOT EXIST YET, SO CREATE  *
+002110*                   IT INSTEAD OF FAILING THE OPEN.               *
+002120*****************************************************************
+002130 1000-OPEN-AUDIT.
+002140     OPEN EXTEND DL100-AUDIT-FILE.
+002150     IF DL100-AUDIT-STATUS = '35'
+002160         OPEN OUTPUT DL100-AUDIT-FILE
+002170     END-IF.
+002180 1000-EXIT.
+002190     EXIT.
+002200*****************************************************************
+002210* 1200-OPEN-PRINT - OPEN THE PRINT FILE. WHICH ENTRY POINT MENU  *
+002220*                   CALLED (0000-MAINLINE OR CALC-CONT) HAS      *
+002230*                   ALREADY SET DL100-FRESH-SW, SO THE FIRST     *
+002240*                   SESSION OF A RUN GETS A NEW CALCPRT WITH THE *
+002250*                   USUAL TITLE AND RUN-DATE HEADING, AND A      *
+002260*                   LATER SESSION IN THE SAME RUN EXTENDS IT AND *
+002270*                   WRITES A CONTINUATION MARKER LINE INSTEAD.   *
+002280*                   IF CALCPRT TURNS OUT NOT TO EXIST WHEN A     *
+002290*                   LATER SESSION EXPECTS TO EXTEND IT, FALL     *
+002300*                   BACK TO CREATING IT FRESH RATHER THAN ABEND. *
+002310*****************************************************************
+002320 1200-OPEN-PRINT.
+002330     IF DL100-FRESH-RUN
+002340         OPEN OUTPUT DL100-PRINT-FILE
+002350     ELSE
+002360         OPEN EXTEND DL100-PRINT-FILE
+002370         IF DL100-PRINT-STATUS = '35'
+002380             OPEN OUTPUT DL100-PRINT-FILE
+002390             MOVE 'S' TO DL100-FRESH-SW
+002400         END-IF
+002410     END-IF.
+002420     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD.
+002430     MOVE DL100-RUN-DATE (5:2) TO DL100-RUN-DATE-MM.
+002440     MOVE DL100-RUN-DATE (7:2) TO DL100-RUN-DATE-DD.
+002450     MOVE DL100-RUN-DATE (1:4) TO DL100-RUN-DATE-YYYY.
+002460     IF DL100-FRESH-RUN
+002470         WRITE DL100-PRINT-REC FROM DL100-RPT-HDR1
+002480         MOVE DL100-RUN-DATE-ED TO DL100-RPT-RUNDATE
+002490         WRITE DL100-PRINT-REC FROM DL100-RPT-HDR2
+002500     ELSE
+002510         MOVE DL100-RUN-DATE-ED TO DL100-RPT-RESTART-DATE
+002520         WRITE DL100-PRINT-REC FROM DL100-RPT-RESTART-LINE
+002530     END-IF.
+002540 1200-EXIT.
+002550     EXIT.
+002560*****************************************************************
+002570* 2000-GET-OPCAO - PROMPT FOR THE OPERATION AND KEEP ASKING     *
+002580*                  UNTIL THE OPERATOR ENTERS ONE OF THE FOUR    *
+002590*                  ARITHMETIC OPERATORS THIS PROGRAM SUPPORTS   *
+002600*****************************************************************
+002610 2000-GET-OPCAO.
+002620     DISPLAY "ESCOLHA A OPERACAO: + - * /".
+002630     ACCEPT OPCAO.
+002640     MOVE 'N' TO DL100-OPCAO-SW.
+002650     IF OPCAO = '+' OR OPCAO = '-' OR OPCAO = '*' OR OPCAO = '/'
+002660         MOVE 'S' TO DL100-OPCAO-SW
+002670     ELSE
+002680         DISPLAY "ERRO: OPERACAO INVALIDA. DIGITE + - * OU /."
+002690     END-IF.
+002700 2000-EXIT.
+002710     EXIT.
+002720*****************************************************************
+002730* 3000-GET-NUMBER - DISPLAY THE CALLER'S PROMPT, ACCEPT AN      *
+002740*                   OPERAND AND KEEP ASKING UNTIL THE VALUE     *
+002750*                   ENTERED IS VALID NUMERIC DATA THAT ALSO     *
+002760*                   FITS NUM1/NUM2'S PIC S9(10) - AN INTEGER OF *
+002770*                   NO MORE THAN 10 DIGITS, NO DECIMAL POINT.   *
+002780*                   FUNCTION TEST-NUMVAL ONLY CONFIRMS THE TEXT *
+002790*                   IS WELL-FORMED NUMERIC DATA, NOT THAT IT    *
+002800*                   FITS THE OPERAND'S PICTURE, SO AN 11-DIGIT  *
+002810*                   VALUE OR ONE WITH A DECIMAL POINT IS         *
+002820*                   CHECKED FOR SEPARATELY AND REJECTED HERE    *
+002830*                   RATHER THAN BEING SILENTLY TRUNCATED WHEN   *
+002840*                   MOVED INTO THE OPERAND FIELD. THE ACCEPTED  *
+002850*                   TEXT IS LEFT IN DL100-NUM-EDIT FOR THE      *
+002860*                   CALLER TO MOVE INTO THE OPERAND FIELD.      *
+002870*****************************************************************
+002880 3000-GET-NUMBER.
+002890     DISPLAY DL100-NUM-PROMPT.
+002900     ACCEPT DL100-NUM-EDIT.
+002910     MOVE 'N' TO DL100-NUM-SW.
+002920     MOVE FUNCTION TEST-NUMVAL (DL100-NUM-EDIT)
+002930         TO DL100-NUM-BADPOS.
+002940     IF DL100-NUM-BADPOS NOT = ZERO
+002950         DISPLAY "ERRO: VALOR NAO NUMERICO. DIGITE NOVAMENTE."
+002960     ELSE
+002970         MOVE ZERO TO DL100-NUM-DECPOS
+002980         INSPECT DL100-NUM-EDIT TALLYING DL100-NUM-DECPOS
+002990             FOR ALL "."
+003000         IF DL100-NUM-DECPOS NOT = ZERO
+003010             DISPLAY "ERRO: SOMENTE NUMEROS INTEIROS. DIGITE "
+003020                 "NOVAMENTE."
+003030         ELSE
+003040             COMPUTE DL100-NUM-CHECK = FUNCTION NUMVAL
+003050                 (DL100-NUM-EDIT)
+003060                 ON SIZE ERROR
+003070                     DISPLAY "ERRO: VALOR EXCEDE 10 DIGITOS. "
+003080                         "DIGITE NOVAMENTE."
+003090                 NOT ON SIZE ERROR
+003100                     MOVE 'S' TO DL100-NUM-SW
+003110             END-COMPUTE
+003120         END-IF
+003130     END-IF.
+003140 3000-EXIT.
+003150     EXIT.
+003160*****************************************************************
+003170* 4000-VALIDATE-DIVISOR - WHEN THE OPERATION IS DIVISION, MAKE  *
+003180*                         SURE THE DIVISOR IS NOT ZERO BEFORE   *
+003190*                         THE EVALUATE EVER GETS TO THE COMPUTE *
+003200*****************************************************************
+003210 4000-VALIDATE-DIVISOR.
+003220     MOVE 'N' TO DL100-DIV-ERR-SW.
+003230     IF OPCAO = '/' AND NUM2 = ZERO
+003240         DISPLAY "ERRO: DIVISOR IGUAL A ZERO. OPERACAO CANCELADA."
+003250         MOVE 'S' TO DL100-DIV-ERR-SW
+003260     END-IF.
+003270 4000-EXIT.
+003280     EXIT.
+003290*****************************************************************
+003300* 5000-CALCULATE - PERFORM THE OPERATION SELECTED BY OPCAO      *
+003310*****************************************************************
+003320 5000-CALCULATE.
+003330     EVALUATE OPCAO
+003340         WHEN '+'
+003350             COMPUTE RES = NUM1 + NUM2
+003360         WHEN '-'
+003370             COMPUTE RES = NUM1 - NUM2
+003380         WHEN '*'
+003390             COMPUTE RES = NUM1 * NUM2
+003400         WHEN '/'
+003410             COMPUTE RES = NUM1 / NUM2
+003420         WHEN OTHER
+003430             CONTINUE
+003440     END-EVALUATE.
+003450 5000-EXIT.
+003460     EXIT.
+003470*****************************************************************
+003480* 6000-WRITE-AUDIT - APPEND ONE LINE TO THE AUDIT TRAIL FOR     *
+003490*                    THE CALCULATION JUST PERFORMED             *
+003500*****************************************************************
+003510 6000-WRITE-AUDIT.
+003520     MOVE SPACES TO DL100-AUDIT-REC.
+003530     MOVE OPCAO TO DL100-AUD-OPCAO.
+003540     MOVE NUM1  TO DL100-AUD-NUM1.
+003550     MOVE NUM2  TO DL100-AUD-NUM2.
+003560     MOVE RES   TO DL100-AUD-RES.
+003570     ACCEPT DL100-AUD-DATE FROM DATE YYYYMMDD.
+003580     ACCEPT DL100-AUD-TIME FROM TIME.
+003590     WRITE DL100-AUDIT-REC.
+003600 6000-EXIT.
+003610     EXIT.
+003620*****************************************************************
+003630* 6500-WRITE-DETAIL - WRITE ONE FORMATTED LINE TO THE PRINTED   *
+003640*                     REPORT FOR THE CALCULATION JUST PERFORMED *
+003650*****************************************************************
+003660 6500-WRITE-DETAIL.
+003670     MOVE SPACES TO DL100-RPT-DETAIL.
+003680     MOVE OPCAO TO DL100-RPT-OPCAO.
+003690     MOVE NUM1  TO DL100-RPT-NUM1.
+003700     MOVE NUM2  TO DL100-RPT-NUM2.
+003710     MOVE RES   TO DL100-RPT-RES.
+003720     WRITE DL100-PRINT-REC FROM DL100-RPT-DETAIL.
+003730 6500-EXIT.
+003740     EXIT.
+003750*****************************************************************
+003760* 7000-GET-CONTINUE - ASK THE OPERATOR WHETHER TO RUN ANOTHER   *
+003770*                     CALCULATION IN THIS SESSION                *
+003780*****************************************************************
+003790 7000-GET-CONTINUE.
+003800     DISPLAY "OUTRO CALCULO? (S/N): ".
+003810     ACCEPT DL100-CONTINUE.
+003820     MOVE 'N' TO DL100-CONTINUE-SW.
+003830     IF DL100-CONTINUE = 'S' OR DL100-CONTINUE = 's'
+003840         MOVE 'S' TO DL100-CONTINUE-SW
+003850     END-IF.
+003860 7000-EXIT.
+003870     EXIT.
