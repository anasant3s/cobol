@@ -0,0 +1,413 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCBAT.
+000030 AUTHOR.        DATA PROCESSING - BATCH SUPPORT GROUP.
+000040 INSTALLATION.  DL100 APPLICATIONS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY                                          *
+000090* DATE       INIT  DESCRIPTION                                  *
+000100* 08/09/2026 DPS   ORIGINAL BATCH VERSION OF CALC. READS A      *
+000110*                  SEQUENTIAL TRANSACTION FILE OF OPCAO/NUM1/   *
+000120*                  NUM2 RECORDS AND WRITES ONE RESULT LINE PER  *
+000130*                  TRANSACTION TO A REPORT FILE, SO A STACK OF  *
+000140*                  CALCULATIONS CAN RUN UNATTENDED INSTEAD OF   *
+000150*                  BEING KEYED ONE AT A TIME AT A TERMINAL.     *
+000160* 08/09/2026 DPS   ADDED A DIVIDE-BY-ZERO GUARD AHEAD OF THE    *
+000170*                  EVALUATE SO A BAD TRANSACTION IS SKIPPED     *
+000180*                  INSTEAD OF ABENDING THE WHOLE RUN.           *
+000190* 08/09/2026 DPS   APPENDS EVERY TRANSACTION TO THE SAME AUDIT  *
+000200*                  TRAIL FILE CALC WRITES TO, SO AN OVERNIGHT   *
+000210*                  RUN RECONCILES ALONGSIDE INTERACTIVE WORK.   *
+000220* 08/09/2026 DPS   REPORT FILE NOW CARRIES A TITLE LINE AND RUN *
+000230*                  DATE, THE RESULT COLUMN IS CURRENCY EDITED,  *
+000240*                  AND A RUN TOTAL PRINTS AFTER THE LAST        *
+000250*                  TRANSACTION, MATCHING CALC'S PRINTED REPORT. *
+000260* 08/09/2026 DPS   ADDED A CHECKPOINT FILE KEYED ON THE         *
+000270*                  TRANSACTION FILE'S SEQUENCE NUMBER. A        *
+000280*                  RESTARTED RUN SKIPS EVERY TRANSACTION ALREADY*
+000290*                  RECORDED IN THE CHECKPOINT AND PICKS THE     *
+000300*                  RUNNING TOTAL BACK UP WHERE IT LEFT OFF, AND *
+000310*                  THE REPORT FILE IS EXTENDED RATHER THAN      *
+000320*                  REBUILT SO AN OVERNIGHT JOB THAT ABENDS      *
+000330*                  PARTWAY THROUGH CAN BE RESUBMITTED WITHOUT   *
+000340*                  REPROCESSING THE WHOLE TRANSACTION FILE.     *
+000350* 08/09/2026 DPS   A ZERO-DIVISOR TRANSACTION NO LONGER WRITES  *
+000360*                  A REPORT LINE OR AUDIT RECORD - IT PRODUCED  *
+000370*                  A FABRICATED ZERO RESULT THAT READ THE SAME  *
+000380*                  AS A LEGITIMATE ZERO ANSWER. THE CHECKPOINT  *
+000390*                  STILL ADVANCES PAST IT SO A RESTART DOES NOT *
+000400*                  RE-READ IT OUT OF SEQUENCE. THE INVALID-OPCAO*
+000410*                  PATH STILL LOGS, SINCE THAT REMAINS A        *
+000420*                  DELIBERATE, DIFFERENT CASE.                  *
+000430* 08/09/2026 DPS   TRANSIN, CALCRPT, CALCAUD AND CALCCKPT ARE   *
+000440*                  NOW ORGANIZATION IS SEQUENTIAL, RECORDING    *
+000450*                  MODE F, MATCHING THE FIXED-BLOCK DCB THIS    *
+000460*                  JOB'S JCL ALLOCATES THEM WITH, INSTEAD OF    *
+000470*                  LINE SEQUENTIAL (A TEXT-FILE ORGANIZATION    *
+000480*                  THAT DOES NOT MATCH A REAL QSAM DATASET'S    *
+000490*                 RECFM=FB ATTRIBUTE).                         *
+000500* 08/09/2026 DPS   ON FURTHER THOUGHT, AN INVALID-OPCAO         *
+000510*                  TRANSACTION IS NO BETTER THAN A ZERO-DIVISOR *
+000520*                  ONE - IT ALSO PRODUCED A FABRICATED ZERO     *
+000530*                  RESULT INDISTINGUISHABLE FROM A LEGITIMATE   *
+000540*                  ZERO ANSWER, SO IT NOW SKIPS THE REPORT LINE *
+000550*                  AND AUDIT RECORD THE SAME WAY, WHILE STILL  *
+000560*                  DISPLAYING THE DIAGNOSTIC MESSAGE AND       *
+000570*                  ADVANCING THE CHECKPOINT. ALSO: A           *
+000580*                  RESUBMISSION THAT FINDS NOTHING PAST THE    *
+000590*                  CHECKPOINT NO LONGER WRITES A REINICIO      *
+000600*                  MARKER OR A TOTAL LINE TO CALCRPT, SINCE A  *
+000610*                  RUN THAT DID NOTHING SHOULD NOT LEAVE A     *
+000620*                  TRACE IN THE REPORT SUGGESTING IT DID.      *
+000630*                  DL100-RPT-DETAIL AND DL100-RPT-TOTAL-LINE   *
+000640*                  MOVED TO A NEW SHARED COPYBOOK, DL100PR,    *
+000650*                  SINCE CALC CARRIES THE IDENTICAL LAYOUTS -  *
+000660*                  ONLY THE TOTAL LINE'S CAPTION TEXT DIFFERS, *
+000670*                  SO THAT FIELD IS NOW A PLAIN PIC X MOVED AT *
+000680*                  RUN TIME INSTEAD OF BUILT WITH A VALUE      *
+000690*                  CLAUSE. BOTH LINES ALSO PICKED UP ONE MORE  *
+000700*                  BYTE OF TRAILING FILLER, HAVING BEEN ONE    *
+000710*                  BYTE SHORT OF THE 84-BYTE PRINT RECORD.     *
+000720*****************************************************************
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT DL100-TRANS-FILE  ASSIGN TO TRANSIN
+000770         ORGANIZATION IS SEQUENTIAL.
+000780     SELECT DL100-REPORT-FILE ASSIGN TO CALCRPT
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS  IS DL100-RPT-STATUS.
+000810     SELECT DL100-AUDIT-FILE  ASSIGN TO CALCAUD
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS  IS DL100-AUDIT-STATUS.
+000840     SELECT DL100-CKPT-FILE   ASSIGN TO CALCCKPT
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS  IS DL100-CKPT-STATUS.
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  DL100-TRANS-FILE
+000900     LABEL RECORDS ARE STANDARD
+000910     RECORDING MODE IS F.
+000920 COPY DL100TX.
+000930 FD  DL100-REPORT-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORDING MODE IS F.
+000960 01  DL100-REPORT-REC             PIC X(84).
+000970 FD  DL100-AUDIT-FILE
+000980     LABEL RECORDS ARE STANDARD
+000990     RECORDING MODE IS F.
+001000 COPY DL100AR.
+001010 FD  DL100-CKPT-FILE
+001020     LABEL RECORDS ARE STANDARD
+001030     RECORDING MODE IS F.
+001040 01  DL100-CKPT-REC.
+001050     05  DL100-CKPT-SEQ           PIC 9(06).
+001060     05  FILLER                   PIC X(01).
+001070     05  DL100-CKPT-TOTAL         PIC S9(12)V9(02)
+001080                                  SIGN IS TRAILING SEPARATE.
+001090 WORKING-STORAGE SECTION.
+001100 01  DL100-RPT-HDR1.
+001110     05  FILLER                   PIC X(20) VALUE SPACES.
+001120     05  FILLER                   PIC X(32)
+001130             VALUE "CALCBAT - RELATORIO DE CALCULOS".
+001140     05  FILLER                   PIC X(32) VALUE SPACES.
+001150 01  DL100-RPT-HDR2.
+001160     05  FILLER                   PIC X(20) VALUE SPACES.
+001170     05  FILLER                   PIC X(18)
+001180             VALUE "DATA DA EXECUCAO: ".
+001190     05  DL100-RPT-RUNDATE        PIC X(10).
+001200     05  FILLER                   PIC X(36) VALUE SPACES.
+001210 COPY DL100PR.
+001220 01  DL100-RPT-RESTART-LINE.
+001230     05  FILLER                   PIC X(20) VALUE SPACES.
+001240     05  FILLER                   PIC X(34)
+001250             VALUE "** REINICIO DO PROCESSAMENTO EM: ".
+001260     05  DL100-RPT-RESTART-DATE   PIC X(10).
+001270     05  FILLER                   PIC X(20) VALUE SPACES.
+001280 01  DL100-RUN-DATE               PIC 9(08).
+001290 01  DL100-RUN-DATE-ED.
+001300     05  DL100-RUN-DATE-MM        PIC X(02).
+001310     05  FILLER                   PIC X(01) VALUE "/".
+001320     05  DL100-RUN-DATE-DD        PIC X(02).
+001330     05  FILLER                   PIC X(01) VALUE "/".
+001340     05  DL100-RUN-DATE-YYYY      PIC X(04).
+001350 01  DL100-SWITCHES.
+001360     05  DL100-EOF-SW         PIC X(01)   VALUE 'N'.
+001370         88  DL100-EOF                    VALUE 'S'.
+001380     05  DL100-DIV-ERR-SW     PIC X(01)   VALUE 'N'.
+001390         88  DL100-DIV-ERR                VALUE 'S'.
+001400     05  DL100-CKPT-EOF-SW    PIC X(01)   VALUE 'N'.
+001410         88  DL100-CKPT-EOF               VALUE 'S'.
+001420     05  DL100-SKIP-SW        PIC X(01)   VALUE 'N'.
+001430         88  DL100-SKIP-REC                VALUE 'S'.
+001440     05  DL100-FRESH-RUN-SW   PIC X(01)   VALUE 'N'.
+001450         88  DL100-FRESH-RUN               VALUE 'S'.
+001460     05  DL100-BAD-OPCAO-SW   PIC X(01)   VALUE 'N'.
+001470         88  DL100-BAD-OPCAO               VALUE 'S'.
+001480     05  DL100-PROCESSED-SW   PIC X(01)   VALUE 'N'.
+001490         88  DL100-PROCESSED-ANY           VALUE 'S'.
+001500 01  DL100-WORK-FIELDS.
+001510     05  DL100-RES            PIC S9(10)V9(02).
+001520     05  DL100-RUN-TOTAL      PIC S9(12)V9(02) VALUE ZERO.
+001530     05  DL100-LAST-SEQ       PIC 9(06)        VALUE ZERO.
+001540 01  DL100-AUDIT-STATUS       PIC X(02).
+001550 01  DL100-RPT-STATUS         PIC X(02).
+001560 01  DL100-CKPT-STATUS        PIC X(02).
+001570 PROCEDURE DIVISION.
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+001600     PERFORM 2000-PROCESS-REC    THRU 2000-EXIT
+001610         UNTIL DL100-EOF.
+001620     PERFORM 3000-TERMINATE      THRU 3000-EXIT.
+001630     GOBACK.
+001640*****************************************************************
+001650* 1000-INITIALIZE - OPEN THE TRANSACTION AND CHECKPOINT FILES,   *
+001660*                   PRIME THE READ SO IT IS ALREADY KNOWN        *
+001670*                   WHETHER THIS RUN HAS ANY NEW WORK, THEN OPEN *
+001680*                   THE REPORT AND AUDIT FILES. THE REPORT FILE  *
+001690*                   IS OPENED AFTER THE PRIMED READ SO A RESTART *
+001700*                   WITH NOTHING LEFT TO PROCESS DOES NOT WRITE  *
+001710*                   A REINICIO MARKER FOR WORK IT NEVER DID.     *
+001720*****************************************************************
+001730 1000-INITIALIZE.
+001740     OPEN INPUT DL100-TRANS-FILE.
+001750     PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT.
+001760     PERFORM 8000-READ-TRANS     THRU 8000-EXIT.
+001770     PERFORM 1100-OPEN-REPORT    THRU 1100-EXIT.
+001780     PERFORM 1500-OPEN-AUDIT     THRU 1500-EXIT.
+001790 1000-EXIT.
+001800     EXIT.
+001810*****************************************************************
+001820* 1100-OPEN-REPORT - EXTEND THE REPORT FILE IF ONE ALREADY       *
+001830*                    EXISTS FROM AN EARLIER, ABENDED RUN, SO A   *
+001840*                    RESTART DOES NOT LOSE THE PRIOR TRANSACTIONS*
+001850*                    ALREADY PRINTED. A FRESH FILE STILL GETS    *
+001860*                    THE USUAL TITLE AND RUN-DATE HEADING. A     *
+001870*                    RESTART ONLY GETS THE REINICIO MARKER LINE  *
+001880*                    WHEN THE PRIMED READ IN 1000-INITIALIZE     *
+001890*                    FOUND A TRANSACTION LEFT TO PROCESS - A     *
+001900*                    RESUBMISSION WITH NOTHING NEW SHOULD NOT    *
+001910*                    ADD A MARKER (OR, IN 3000-TERMINATE, A      *
+001920*                    TOTAL LINE) TO A REPORT IT NEVER ADDED TO.  *
+001930*****************************************************************
+001940 1100-OPEN-REPORT.
+001950     OPEN EXTEND DL100-REPORT-FILE.
+001960     IF DL100-RPT-STATUS = '35'
+001970         OPEN OUTPUT DL100-REPORT-FILE
+001980         MOVE 'S' TO DL100-FRESH-RUN-SW
+001990     ELSE
+002000         MOVE 'N' TO DL100-FRESH-RUN-SW
+002010     END-IF.
+002020     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD.
+002030     MOVE DL100-RUN-DATE (5:2) TO DL100-RUN-DATE-MM.
+002040     MOVE DL100-RUN-DATE (7:2) TO DL100-RUN-DATE-DD.
+002050     MOVE DL100-RUN-DATE (1:4) TO DL100-RUN-DATE-YYYY.
+002060     IF DL100-FRESH-RUN
+002070         WRITE DL100-REPORT-REC FROM DL100-RPT-HDR1
+002080         MOVE DL100-RUN-DATE-ED TO DL100-RPT-RUNDATE
+002090         WRITE DL100-REPORT-REC FROM DL100-RPT-HDR2
+002100     ELSE
+002110         IF NOT DL100-EOF
+002120             MOVE DL100-RUN-DATE-ED TO DL100-RPT-RESTART-DATE
+002130             WRITE DL100-REPORT-REC FROM DL100-RPT-RESTART-LINE
+002140         END-IF
+002150     END-IF.
+002160 1100-EXIT.
+002170     EXIT.
+002180*****************************************************************
+002190* 1200-OPEN-CHECKPOINT - READ THE CHECKPOINT FILE THROUGH TO ITS *
+002200*                        LAST RECORD, IF ANY, TO PICK UP THE     *
+002210*                        LAST TRANSACTION SEQUENCE NUMBER FULLY  *
+002220*                        COMMITTED AND THE RUNNING TOTAL AS OF   *
+002230*                        THAT TRANSACTION, THEN REOPEN THE FILE  *
+002240*                        FOR APPEND SO THIS RUN CAN EXTEND IT.   *
+002250*****************************************************************
+002260 1200-OPEN-CHECKPOINT.
+002270     MOVE ZERO TO DL100-LAST-SEQ.
+002280     OPEN INPUT DL100-CKPT-FILE.
+002290     IF DL100-CKPT-STATUS NOT = '35'
+002300         MOVE 'N' TO DL100-CKPT-EOF-SW
+002310         PERFORM 1250-READ-CHECKPOINT THRU 1250-EXIT
+002320             UNTIL DL100-CKPT-EOF
+002330         CLOSE DL100-CKPT-FILE
+002340     END-IF.
+002350     OPEN EXTEND DL100-CKPT-FILE.
+002360     IF DL100-CKPT-STATUS = '35'
+002370         OPEN OUTPUT DL100-CKPT-FILE
+002380     END-IF.
+002390 1200-EXIT.
+002400     EXIT.
+002410*****************************************************************
+002420* 1250-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD. THE LAST    *
+002430*                        RECORD READ WINS, SINCE CHECKPOINTS ARE *
+002440*                        WRITTEN IN TRANSACTION SEQUENCE ORDER.  *
+002450*****************************************************************
+002460 1250-READ-CHECKPOINT.
+002470     READ DL100-CKPT-FILE
+002480         AT END
+002490             MOVE 'S' TO DL100-CKPT-EOF-SW
+002500         NOT AT END
+002510             MOVE DL100-CKPT-SEQ   TO DL100-LAST-SEQ
+002520             MOVE DL100-CKPT-TOTAL TO DL100-RUN-TOTAL
+002530     END-READ.
+002540 1250-EXIT.
+002550     EXIT.
+002560*****************************************************************
+002570* 1500-OPEN-AUDIT - OPEN THE AUDIT TRAIL FOR APPEND. THE FIRST   *
+002580*                   TIME THE FILE DOES NOT EXIST YET, SO CREATE  *
+002590*                   IT INSTEAD OF FAILING THE OPEN.               *
+002600*****************************************************************
+002610 1500-OPEN-AUDIT.
+002620     OPEN EXTEND DL100-AUDIT-FILE.
+002630     IF DL100-AUDIT-STATUS = '35'
+002640         OPEN OUTPUT DL100-AUDIT-FILE
+002650     END-IF.
+002660 1500-EXIT.
+002670     EXIT.
+002680*****************************************************************
+002690* 2000-PROCESS-REC - VALIDATE THE DIVISOR, PERFORM THE          *
+002700*                    OPERATION AND WRITE ONE REPORT LINE AND    *
+002710*                    AUDIT RECORD FOR THE CURRENT TRANSACTION.  *
+002720*                    A ZERO DIVISOR OR AN INVALID OPCAO CANCELS *
+002730*                    THE CALCULATION ITSELF - NO REPORT LINE OR *
+002740*                    AUDIT RECORD IS WRITTEN, SO A NEVER-        *
+002750*                    PERFORMED CALCULATION CANNOT BE MISTAKEN   *
+002760*                    FOR A LEGITIMATE ZERO RESULT. THE          *
+002770*                    CHECKPOINT STILL ADVANCES PAST THE         *
+002780*                    TRANSACTION EITHER WAY, SINCE ITS JOB IS   *
+002790*                    TO MARK HOW FAR THE RUN HAS GOTTEN, NOT    *
+002800*                    WHETHER EACH TRANSACTION PRODUCED OUTPUT - *
+002810*                    A RESTART MUST NOT RE-READ A SKIPPED       *
+002820*                    TRANSACTION AHEAD OF ONES COMMITTED AFTER  *
+002830*                    IT, OR THE SEQUENCE-ORDERED SKIP LOGIC IN  *
+002840*                    8010-READ-ONE WOULD MISREAD IT AS NEW WORK.*
+002850*****************************************************************
+002860 2000-PROCESS-REC.
+002870     MOVE 'S' TO DL100-PROCESSED-SW.
+002880     PERFORM 4000-VALIDATE-DIVISOR THRU 4000-EXIT.
+002890     IF DL100-DIV-ERR
+002900         MOVE ZERO TO DL100-RES
+002910     ELSE
+002920         MOVE 'N' TO DL100-BAD-OPCAO-SW
+002930         EVALUATE DL100-OPCAO
+002940             WHEN '+'
+002950                 COMPUTE DL100-RES = DL100-NUM1 + DL100-NUM2
+002960             WHEN '-'
+002970                 COMPUTE DL100-RES = DL100-NUM1 - DL100-NUM2
+002980             WHEN '*'
+002990                 COMPUTE DL100-RES = DL100-NUM1 * DL100-NUM2
+003000             WHEN '/'
+003010                 COMPUTE DL100-RES = DL100-NUM1 / DL100-NUM2
+003020             WHEN OTHER
+003030                 MOVE ZERO TO DL100-RES
+003040                 MOVE 'S' TO DL100-BAD-OPCAO-SW
+003050                 DISPLAY 'DL100BAT - INVALID OPCAO: ' DL100-OPCAO
+003060         END-EVALUATE
+003070         IF NOT DL100-BAD-OPCAO
+003080             MOVE SPACES TO DL100-RPT-DETAIL
+003090             MOVE DL100-OPCAO TO DL100-RPT-OPCAO
+003100             MOVE DL100-NUM1  TO DL100-RPT-NUM1
+003110             MOVE DL100-NUM2  TO DL100-RPT-NUM2
+003120             MOVE DL100-RES   TO DL100-RPT-RES
+003130             WRITE DL100-REPORT-REC FROM DL100-RPT-DETAIL
+003140             PERFORM 6000-WRITE-AUDIT      THRU 6000-EXIT
+003150         END-IF
+003160     END-IF.
+003170     ADD DL100-RES TO DL100-RUN-TOTAL.
+003180     PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT.
+003190     PERFORM 8000-READ-TRANS       THRU 8000-EXIT.
+003200 2000-EXIT.
+003210     EXIT.
+003220*****************************************************************
+003230* 3000-TERMINATE - WRITE THE RUN TOTAL AND CLOSE DOWN THE FILES.*
+003240*                  THE TOTAL LINE IS SKIPPED WHEN 2000-PROCESS- *
+003250*                  REC NEVER RAN THIS JOB STEP - A RESUBMISSION *
+003260*                  THAT FINDS NOTHING LEFT PAST THE CHECKPOINT  *
+003270*                  SHOULD NOT ADD A REDUNDANT TOTAL LINE TO A   *
+003280*                  REPORT IT DID NOT OTHERWISE TOUCH.           *
+003290*****************************************************************
+003300 3000-TERMINATE.
+003310     IF DL100-PROCESSED-ANY
+003320         MOVE SPACES TO DL100-RPT-TOTAL-LINE
+003330         MOVE "TOTAL DO PROCESSAMENTO:     " TO DL100-RPT-CAPTION
+003340         MOVE DL100-RUN-TOTAL TO DL100-RPT-TOTAL
+003350         WRITE DL100-REPORT-REC FROM DL100-RPT-TOTAL-LINE
+003360     END-IF.
+003370     CLOSE DL100-TRANS-FILE
+003380           DL100-REPORT-FILE
+003390           DL100-CKPT-FILE
+003400           DL100-AUDIT-FILE.
+003410 3000-EXIT.
+003420     EXIT.
+003430*****************************************************************
+003440* 4000-VALIDATE-DIVISOR - WHEN THE OPERATION IS DIVISION, MAKE  *
+003450*                         SURE THE DIVISOR IS NOT ZERO BEFORE   *
+003460*                         THE EVALUATE EVER GETS TO THE COMPUTE *
+003470*****************************************************************
+003480 4000-VALIDATE-DIVISOR.
+003490     MOVE 'N' TO DL100-DIV-ERR-SW.
+003500     IF DL100-OPCAO = '/' AND DL100-NUM2 = ZERO
+003510         DISPLAY 'DL100BAT - DIVISOR IS ZERO, TRANSACTION SKIPPED'
+003520         MOVE 'S' TO DL100-DIV-ERR-SW
+003530     END-IF.
+003540 4000-EXIT.
+003550     EXIT.
+003560*****************************************************************
+003570* 6000-WRITE-AUDIT - APPEND ONE LINE TO THE AUDIT TRAIL FOR     *
+003580*                    THE TRANSACTION JUST PROCESSED             *
+003590*****************************************************************
+003600 6000-WRITE-AUDIT.
+003610     MOVE SPACES TO DL100-AUDIT-REC.
+003620     MOVE DL100-OPCAO TO DL100-AUD-OPCAO.
+003630     MOVE DL100-NUM1  TO DL100-AUD-NUM1.
+003640     MOVE DL100-NUM2  TO DL100-AUD-NUM2.
+003650     MOVE DL100-RES   TO DL100-AUD-RES.
+003660     ACCEPT DL100-AUD-DATE FROM DATE YYYYMMDD.
+003670     ACCEPT DL100-AUD-TIME FROM TIME.
+003680     WRITE DL100-AUDIT-REC.
+003690 6000-EXIT.
+003700     EXIT.
+003710*****************************************************************
+003720* 6500-WRITE-CHECKPOINT - RECORD THE SEQUENCE NUMBER OF THE      *
+003730*                         TRANSACTION JUST COMMITTED AND THE     *
+003740*                         RUNNING TOTAL AS OF THAT TRANSACTION,  *
+003750*                         SO A RESTART KNOWS WHERE TO PICK UP.   *
+003760*****************************************************************
+003770 6500-WRITE-CHECKPOINT.
+003780     MOVE SPACES          TO DL100-CKPT-REC.
+003790     MOVE DL100-TRANS-SEQ TO DL100-CKPT-SEQ.
+003800     MOVE DL100-RUN-TOTAL TO DL100-CKPT-TOTAL.
+003810     WRITE DL100-CKPT-REC.
+003820 6500-EXIT.
+003830     EXIT.
+003840*****************************************************************
+003850* 8000-READ-TRANS - READ TRANSACTIONS UNTIL ONE IS FOUND THAT    *
+003860*                   HAS NOT ALREADY BEEN COMMITTED BY AN EARLIER *
+003870*                   RUN (SEQ > DL100-LAST-SEQ), OR THE FILE IS   *
+003880*                   EXHAUSTED. ON A FRESH RUN DL100-LAST-SEQ IS  *
+003890*                   ZERO SO THE FIRST TRANSACTION IS ALWAYS KEPT.*
+003900*****************************************************************
+003910 8000-READ-TRANS.
+003920     MOVE 'S' TO DL100-SKIP-SW.
+003930     PERFORM 8010-READ-ONE THRU 8010-EXIT
+003940         UNTIL DL100-EOF OR NOT DL100-SKIP-REC.
+003950 8000-EXIT.
+003960     EXIT.
+003970*****************************************************************
+003980* 8010-READ-ONE - READ ONE TRANSACTION RECORD AND DECIDE         *
+003990*                 WHETHER IT IS NEW WORK OR ALREADY COMMITTED.   *
+004000*****************************************************************
+004010 8010-READ-ONE.
+004020     READ DL100-TRANS-FILE
+004030         AT END
+004040             MOVE 'S' TO DL100-EOF-SW
+004050         NOT AT END
+004060             IF DL100-TRANS-SEQ NOT > DL100-LAST-SEQ
+004070                 MOVE 'S' TO DL100-SKIP-SW
+004080             ELSE
+004090                 MOVE 'N' TO DL100-SKIP-SW
+004100             END-IF
+004110     END-READ.
+004120 8010-EXIT.
+004130     EXIT.
