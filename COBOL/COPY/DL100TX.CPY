@@ -0,0 +1,31 @@
+000010*****************************************************************
+000020* DL100TX.CPY                                                   *
+000030* TRANSACTION RECORD LAYOUT - CALC OPERATION REQUEST            *
+000040*                                                                *
+000050* USED BY CALCBAT (AND WHATEVER JOB BUILDS THE TRANSACTION FILE *
+000060* IT READS) TO LAY OUT ONE ARITHMETIC TRANSACTION. CALC, THE    *
+000070* INTERACTIVE PROGRAM, DOES NOT COPY THIS MEMBER.               *
+000080*                                                                *
+000090* THE RECORD IS 29 BYTES: 6 (SEQ) + 1 (OPCAO) + 11 (NUM1) +      *
+000100* 11 (NUM2). NUM1/NUM2 CARRY THEIR SIGN AS A TRAILING SEPARATE   *
+000110* BYTE, SO WHOEVER BUILDS TRANSIN CAN WRITE A NEGATIVE OPERAND   *
+000120* AS PLAIN TEXT ENDING IN "-" INSTEAD OF HAND-ENCODING AN        *
+000130* OVERPUNCHED SIGN DIGIT.                                       *
+000140*                                                                *
+000150* 08/09/2026 DPS   ADDED DL100-TRANS-SEQ, A SEQUENCE NUMBER      *
+000160*                  ASSIGNED BY WHOEVER BUILDS THE TRANSACTION   *
+000170*                  FILE, SO A RESTARTED BATCH RUN CAN TELL WHICH *
+000180*                  TRANSACTIONS WERE ALREADY COMMITTED.          *
+000190* 08/09/2026 DPS   NUM1 AND NUM2 NOW CARRY SIGN IS TRAILING      *
+000200*                  SEPARATE, MATCHING DL100AR.CPY AND THE        *
+000210*                  CHECKPOINT RECORD, SO A NEGATIVE OPERAND CAN  *
+000220*                  BE HAND-KEYED INTO TRANSIN AS A PLAIN TRAILING*
+000230*                  "-" INSTEAD OF AN OVERPUNCHED DIGIT.          *
+000240*****************************************************************
+000250 01  DL100-TRANS-REC.
+000260     05  DL100-TRANS-SEQ         PIC 9(06).
+000270     05  DL100-OPCAO             PIC X(01).
+000280     05  DL100-NUM1              PIC S9(10)
+000290                                 SIGN IS TRAILING SEPARATE.
+000300     05  DL100-NUM2              PIC S9(10)
+000310                                 SIGN IS TRAILING SEPARATE.
