@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020* DL100PR.CPY                                                   *
+000030* SHARED PRINT/REPORT LINE LAYOUTS - ONE DETAIL LINE PER         *
+000040* CALCULATION AND ONE TOTAL LINE PER RUN.                       *
+000050*                                                                *
+000060* USED BY CALC AND CALCBAT SO A FUTURE CHANGE TO EITHER LINE'S   *
+000070* FIELD WIDTHS ONLY HAS TO BE MADE ONCE. THE TOTAL LINE'S        *
+000080* CAPTION TEXT DIFFERS BETWEEN THE TWO PROGRAMS ("TOTAL          *
+000090* ACUMULADO DA SESSAO" VS "TOTAL DO PROCESSAMENTO"), SO IT IS    *
+000100* LEFT AS A PLAIN FIELD HERE FOR EACH PROGRAM TO MOVE ITS OWN    *
+000110* CAPTION INTO BEFORE THE LINE IS WRITTEN, RATHER THAN BUILT IN  *
+000120* WITH A VALUE CLAUSE.                                          *
+000130*                                                                *
+000140* BOTH LINES ARE 84 BYTES, MATCHING DL100-PRINT-REC/             *
+000150* DL100-REPORT-REC, SO WRITE ... FROM DOES NOT PAD OR TRUNCATE.  *
+000160*****************************************************************
+000170 01  DL100-RPT-DETAIL.
+000180     05  DL100-RPT-OPCAO          PIC X(01).
+000190     05  FILLER                   PIC X(03).
+000200     05  DL100-RPT-NUM1           PIC -(10)9.
+000210     05  FILLER                   PIC X(03).
+000220     05  DL100-RPT-NUM2           PIC -(10)9.
+000230     05  FILLER                   PIC X(03).
+000240     05  DL100-RPT-RES            PIC $$,$$$,$$$,$$9.99-.
+000250     05  FILLER                   PIC X(34).
+000260 01  DL100-RPT-TOTAL-LINE.
+000270     05  FILLER                   PIC X(20) VALUE SPACES.
+000280     05  DL100-RPT-CAPTION        PIC X(29).
+000290     05  DL100-RPT-TOTAL          PIC $,$$$,$$$,$$$,$$9.99-.
+000300     05  FILLER                   PIC X(14).
