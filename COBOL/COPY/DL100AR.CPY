@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020* DL100AR.CPY                                                   *
+000030* AUDIT RECORD LAYOUT - ONE LINE PER CALCULATION PERFORMED      *
+000040*                                                                *
+000050* WRITTEN BY CALC AND CALCBAT TO THE AUDIT TRAIL FILE SO EVERY  *
+000060* TRANSACTION CAN BE RECONCILED AFTER THE FACT.                 *
+000070*****************************************************************
+000080 01  DL100-AUDIT-REC.
+000090     05  DL100-AUD-OPCAO          PIC X(01).
+000100     05  FILLER                   PIC X(01).
+000110     05  DL100-AUD-NUM1           PIC S9(10)
+000120                                  SIGN IS TRAILING SEPARATE.
+000130     05  FILLER                   PIC X(01).
+000140     05  DL100-AUD-NUM2           PIC S9(10)
+000150                                  SIGN IS TRAILING SEPARATE.
+000160     05  FILLER                   PIC X(01).
+000170     05  DL100-AUD-RES            PIC S9(10)V9(02)
+000180                                  SIGN IS TRAILING SEPARATE.
+000190     05  FILLER                   PIC X(01).
+000200     05  DL100-AUD-DATE           PIC 9(08).
+000210     05  FILLER                   PIC X(01).
+000220     05  DL100-AUD-TIME           PIC 9(08).
