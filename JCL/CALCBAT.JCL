@@ -0,0 +1,44 @@
+//CALCBAT  JOB  (ACCTNO),'DP BATCH SUPPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* CALCBAT  -  OVERNIGHT BATCH RUN OF THE DL100 CALCULATOR       *
+//*                                                                *
+//* DRIVES CALCBAT AGAINST A SEQUENTIAL FILE OF ARITHMETIC         *
+//* TRANSACTIONS (TRANSIN). EACH TRANSACTION CARRIES ITS OWN       *
+//* SEQUENCE NUMBER, AND CALCBAT CHECKPOINTS THE LAST TRANSACTION  *
+//* FULLY COMMITTED TO CALCCKPT AFTER EVERY RECORD. IF THIS JOB    *
+//* ABENDS PARTWAY THROUGH THE RUN, RESUBMIT THIS SAME JCL (OR USE *
+//* RESTART=CALCSTEP ON THE JOB CARD) - CALCBAT READS ITS OWN      *
+//* CHECKPOINT FILE AT STARTUP AND SKIPS EVERY TRANSACTION ALREADY *
+//* RECORDED THERE, PICKING THE RUNNING TOTAL BACK UP WHERE THE    *
+//* PRIOR RUN LEFT OFF, RATHER THAN REPROCESSING THE WHOLE FILE.   *
+//* THE REPORT FILE IS EXTENDED RATHER THAN REBUILT ON A RESTART,  *
+//* SO THE PRINTED OUTPUT FROM BEFORE THE ABEND IS PRESERVED, WITH *
+//* A "REINICIO DO PROCESSAMENTO" LINE MARKING WHERE THE RESTART   *
+//* CONTINUED.                                                     *
+//*                                                                *
+//* CALCCKPT AND CALCAUD ARE DISP=MOD SO THEY ARE CREATED ON THE   *
+//* FIRST RUN AND EXTENDED (NOT OVERWRITTEN) ON EVERY RESUBMISSION.*
+//* THE TRANSACTION FILE ITSELF (TRANSIN) IS NEVER REWRITTEN BY    *
+//* THIS JOB - IT ONLY NEEDS TO STAY AVAILABLE, WITH THE SAME OR   *
+//* ADDITIONAL SEQUENCE-NUMBERED RECORDS APPENDED, ACROSS RESTARTS.*
+//*****************************************************************
+//*
+//CALCSTEP EXEC PGM=CALCBAT
+//STEPLIB  DD   DSN=DL100.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=DL100.CALCBAT.TRANSIN,DISP=SHR
+//CALCRPT  DD   DSN=DL100.CALCBAT.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//CALCAUD  DD   DSN=DL100.CALC.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)
+//CALCCKPT DD   DSN=DL100.CALCBAT.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
